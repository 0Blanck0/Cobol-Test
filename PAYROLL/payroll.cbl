@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PayrollRegister.
+       AUTHOR. Alexandre ELISABETH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE
+               ASSIGN TO EMPLOYEE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMP-STATUS.
+
+           SELECT PAYROLL-REPORT-FILE
+               ASSIGN TO PAYRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       01  EMPLOYEE-RECORD.
+           05  EMP-ID              PIC 9(6).
+           05  EMP-NOM             PIC X(12).
+           05  EMP-DEPT            PIC X(4).
+           05  EMP-SALAIRE         PIC 9(4)V99.
+
+       FD  PAYROLL-REPORT-FILE.
+       01  RPT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMP-STATUS PIC XX.
+           88  EMP-FILE-MISSING   VALUE "35".
+       01  WS-RPT-STATUS PIC XX.
+
+       01  WS-EOF-EMP-SW PIC X VALUE "N".
+           88  WS-EOF-EMP         VALUE "Y".
+
+       01  WS-FIRST-RECORD-SW PIC X VALUE "Y".
+           88  WS-FIRST-RECORD    VALUE "Y".
+           88  WS-NOT-FIRST-RECORD VALUE "N".
+
+       01  WS-PREV-DEPT         PIC X(4).
+       01  WS-DEPT-SUBTOTAL     PIC 9(7)V99 VALUE ZERO.
+       01  WS-GRAND-TOTAL       PIC 9(7)V99 VALUE ZERO.
+       01  WS-EMP-COUNT         PIC 9(7) BINARY VALUE ZERO.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  DTL-EMP-ID          PIC 9(6).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  DTL-EMP-NOM         PIC X(12).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  DTL-EMP-DEPT        PIC X(4).
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  DTL-SALAIRE-ED      PIC ZZZ9.99.
+           05  FILLER              PIC X(42) VALUE SPACES.
+
+       01  WS-SUBTOTAL-LINE.
+           05  FILLER              PIC X(6)  VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE "SUBTOTAL -".
+           05  SUB-DEPT            PIC X(4).
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  SUB-AMOUNT-ED       PIC ZZZZZ9.99.
+           05  FILLER              PIC X(42) VALUE SPACES.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER              PIC X(6)  VALUE SPACES.
+           05  FILLER              PIC X(14) VALUE "GRAND TOTAL - ".
+           05  GRD-AMOUNT-ED       PIC ZZZZZ9.99.
+           05  FILLER              PIC X(42) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           PERFORM 0100-OPEN-FILES.
+           PERFORM 0110-READ-EMPLOYEE.
+           PERFORM 0200-PROCESS-EMPLOYEE
+               UNTIL WS-EOF-EMP.
+           IF NOT WS-FIRST-RECORD
+               PERFORM 0300-PRINT-SUBTOTAL
+           END-IF.
+           PERFORM 0400-PRINT-GRAND-TOTAL.
+           PERFORM 0900-CLOSE-FILES.
+           STOP RUN.
+
+      *    EMPLOYEE-FILE is the mandatory batch driver file - a
+      *    missing file fails fast instead of opening the report file
+      *    and then sitting at EOF on the very first read.
+       0100-OPEN-FILES.
+           OPEN INPUT EMPLOYEE-FILE.
+           IF EMP-FILE-MISSING
+               DISPLAY "PayrollRegister: EMPLOYEE.DAT not found - "
+                   "aborting"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT PAYROLL-REPORT-FILE.
+
+       0110-READ-EMPLOYEE.
+           READ EMPLOYEE-FILE
+               AT END
+                   SET WS-EOF-EMP TO TRUE
+           END-READ.
+
+       0200-PROCESS-EMPLOYEE.
+           IF WS-FIRST-RECORD
+               MOVE EMP-DEPT TO WS-PREV-DEPT
+               SET WS-NOT-FIRST-RECORD TO TRUE
+           ELSE
+               IF EMP-DEPT NOT = WS-PREV-DEPT
+                   PERFORM 0300-PRINT-SUBTOTAL
+                   MOVE EMP-DEPT TO WS-PREV-DEPT
+               END-IF
+           END-IF.
+
+           MOVE EMP-ID        TO DTL-EMP-ID.
+           MOVE EMP-NOM       TO DTL-EMP-NOM.
+           MOVE EMP-DEPT      TO DTL-EMP-DEPT.
+           MOVE EMP-SALAIRE   TO DTL-SALAIRE-ED.
+           WRITE RPT-LINE FROM WS-DETAIL-LINE.
+
+           ADD EMP-SALAIRE TO WS-DEPT-SUBTOTAL.
+           ADD EMP-SALAIRE TO WS-GRAND-TOTAL.
+           ADD 1 TO WS-EMP-COUNT.
+
+           PERFORM 0110-READ-EMPLOYEE.
+
+       0300-PRINT-SUBTOTAL.
+           MOVE WS-PREV-DEPT     TO SUB-DEPT.
+           MOVE WS-DEPT-SUBTOTAL TO SUB-AMOUNT-ED.
+           WRITE RPT-LINE FROM WS-SUBTOTAL-LINE.
+           MOVE ZERO TO WS-DEPT-SUBTOTAL.
+
+       0400-PRINT-GRAND-TOTAL.
+           MOVE WS-GRAND-TOTAL TO GRD-AMOUNT-ED.
+           WRITE RPT-LINE FROM WS-GRAND-TOTAL-LINE.
+
+       0900-CLOSE-FILES.
+           CLOSE EMPLOYEE-FILE
+                 PAYROLL-REPORT-FILE.
