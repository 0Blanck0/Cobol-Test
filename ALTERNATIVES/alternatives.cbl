@@ -2,58 +2,329 @@
        PROGRAM-ID. Alternatives.
        AUTHOR. Alexandre ELISABETH.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGE-INPUT-FILE
+               ASSIGN TO AGEINPUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+
+           SELECT CLASSIFICATION-OUTPUT-FILE
+               ASSIGN TO AGECLASS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+
+           SELECT AGE-REJECT-FILE
+               ASSIGN TO AGEREJ
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
+
+           SELECT SEGMENT-REPORT-FILE
+               ASSIGN TO AGESEG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT CONTROL-PARM-FILE
+               ASSIGN TO ALTCTL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+      *    AGE-IN-ID stays local (Alternatives has no concept of an
+      *    account number) but the name/age fields come from the
+      *    shared customer layout (req 016) instead of ad hoc
+      *    PICTUREs, so a name or age change only happens in one
+      *    place. COPY CUSTREC also brings in CUST-SOLDE/CUST-SALAIRE,
+      *    unused here; they simply pick up trailing spaces from
+      *    AGEINPUT.DAT's shorter lines, so existing data still reads
+      *    the same ID/name/age it always did.
+       FD  AGE-INPUT-FILE.
+       01  AGE-INPUT-RECORD.
+           05  AGE-IN-ID            PIC 9(6).
+           COPY CUSTREC.
+
+       FD  CLASSIFICATION-OUTPUT-FILE.
+       01  CLASS-OUTPUT-RECORD.
+           05  CLASS-OUT-ID         PIC 9(6).
+           05  CLASS-OUT-AGE        PIC 9(3).
+           05  CLASS-OUT-BRACKET    PIC X(28).
+           05  CLASS-OUT-CATEGORY   PIC X(10).
+           05  CLASS-OUT-PROMO-ELIGIBLE PIC X(3).
+
+       FD  AGE-REJECT-FILE.
+       01  AGE-REJECT-RECORD.
+           05  REJ-ID               PIC 9(6).
+           05  REJ-AGE              PIC 9(3).
+           05  REJ-REASON-CODE      PIC X(4).
+           05  REJ-REASON-TEXT      PIC X(45).
+
+       FD  SEGMENT-REPORT-FILE.
+       01  SEG-LINE                 PIC X(80).
+
+       FD  CONTROL-PARM-FILE.
+       01  CONTROL-PARM-RECORD.
+           05  CTL-PROMO-FLAG             PIC X(1).
+           05  CTL-PROMO-AGE-THRESHOLD    PIC 9(3).
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
-       01 WS-CONDITION1 PIC 9 VALUE 0.
-       01 WS-AGE PIC 9(3) VALUE 0.
-           88 BEBE       VALUE 0 THRU 3.
-           88 ENFANT     VALUE 4 THRU 10.
-           88 ADOLESCENT VALUE 11 THRU 17.
-           88 MAJEUR     VALUE 18 THRU 130.
+       01  WS-IN-STATUS  PIC XX.
+           88  IN-FILE-MISSING    VALUE "35".
+       01  WS-OUT-STATUS PIC XX.
+       01  WS-REJ-STATUS PIC XX.
+       01  WS-RPT-STATUS PIC XX.
+       01  WS-CTL-STATUS PIC XX.
+       01  WS-AUDIT-STATUS PIC XX.
+           88  AUDIT-FILE-MISSING VALUE "35".
+
+       01  WS-EOF-IN-SW PIC X VALUE "N".
+           88  WS-EOF-IN           VALUE "Y".
+
+       01  WS-AGE-VALID-SW PIC X.
+           88  WS-AGE-VALID        VALUE "Y".
+           88  WS-AGE-INVALID      VALUE "N".
+
+      *    WS-CONDITION1's old "IF WS-CONDITION1 = 0 AND 1 = 1" never
+      *    did anything useful - replaced by a genuine control record
+      *    read once at start-up (req 009) that turns a promotional
+      *    age-threshold override on/off for the run, without a
+      *    recompile.
+       01  WS-PROMO-ACTIVE-SW PIC X VALUE "N".
+           88  WS-PROMO-ACTIVE     VALUE "Y".
+       01  WS-PROMO-AGE-THRESHOLD PIC 9(3) VALUE 18.
+
+       01  WS-READ-COUNT      PIC 9(7) BINARY VALUE ZERO.
+       01  WS-ACCEPTED-COUNT  PIC 9(7) BINARY VALUE ZERO.
+       01  WS-REJECTED-COUNT  PIC 9(7) BINARY VALUE ZERO.
+
+       01  WS-CNT-BEBE        PIC 9(7) BINARY VALUE ZERO.
+       01  WS-CNT-ENFANT      PIC 9(7) BINARY VALUE ZERO.
+       01  WS-CNT-ADOLESCENT  PIC 9(7) BINARY VALUE ZERO.
+       01  WS-CNT-MAJEUR      PIC 9(7) BINARY VALUE ZERO.
+
+       01  WS-AGE PIC 9(3) VALUE 0.
+           88  BEBE       VALUE 0 THRU 3.
+           88  ENFANT     VALUE 4 THRU 10.
+           88  ADOLESCENT VALUE 11 THRU 17.
+           88  MAJEUR     VALUE 18 THRU 130.
+
+       01  WS-SEG-LINE.
+           05  FILLER             PIC X(4)  VALUE SPACES.
+           05  SEG-LABEL          PIC X(20).
+           05  FILLER             PIC X(4)  VALUE SPACES.
+           05  SEG-COUNT-ED       PIC ZZZ,ZZ9.
+           05  FILLER             PIC X(45) VALUE SPACES.
 
        PROCEDURE DIVISION.
+           PERFORM 0100-OPEN-FILES.
+           PERFORM 0150-READ-CONTROL-PARM.
+           PERFORM 0200-READ-INPUT.
+           PERFORM 0300-PROCESS-RECORD
+               UNTIL WS-EOF-IN.
+           PERFORM 0400-PRINT-SEGMENT-REPORT.
+           PERFORM 0900-CLOSE-FILES.
+           IF WS-REJECTED-COUNT > 0
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
 
-           IF WS-CONDITION1 = 0 AND 1 = 1 THEN
-               DISPLAY "Hello World !"
+      *    AGEINPUT is the mandatory batch driver file - a run with no
+      *    file to read has no work to do, so it fails fast instead of
+      *    opening the output/report files and then sitting at EOF on
+      *    the very first read.
+       0100-OPEN-FILES.
+           OPEN INPUT  AGE-INPUT-FILE.
+           IF IN-FILE-MISSING
+               DISPLAY "Alternatives: AGEINPUT.DAT not found - "
+                   "aborting"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
            END-IF.
+           OPEN OUTPUT CLASSIFICATION-OUTPUT-FILE.
+           OPEN OUTPUT AGE-REJECT-FILE.
+           OPEN OUTPUT SEGMENT-REPORT-FILE.
+           PERFORM 0160-OPEN-AUDIT-LOG.
 
-           DISPLAY "Quelle est votre age ?   ".
-           ACCEPT WS-AGE.
+      *    AUDIT-LOG-FILE is shared across all four original programs
+      *    (req 017); each run appends to it rather than replacing it,
+      *    so OPEN EXTEND is used once the file exists, falling back
+      *    to OPEN OUTPUT the first time it does not.
+       0160-OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUDIT-FILE-MISSING
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+      *    CONTROL-PARM-FILE is an optional daily override, not a
+      *    mandatory driver file, so a missing file is not fatal - the
+      *    WS-CTL-STATUS guard (matching 0040-READ-CONTROL in
+      *    LesBoucles) just leaves the historical default threshold in
+      *    place instead of depending on however AT END happens to
+      *    behave against an unopened file.
+       0150-READ-CONTROL-PARM.
+           OPEN INPUT CONTROL-PARM-FILE.
+           IF WS-CTL-STATUS = "00"
+               READ CONTROL-PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-PROMO-FLAG TO WS-PROMO-ACTIVE-SW
+                       IF CTL-PROMO-AGE-THRESHOLD NOT = ZERO
+                           MOVE CTL-PROMO-AGE-THRESHOLD
+                               TO WS-PROMO-AGE-THRESHOLD
+                       END-IF
+               END-READ
+               CLOSE CONTROL-PARM-FILE
+           END-IF.
 
-           IF WS-AGE >= 18 THEN
-               DISPLAY "Vous etes majeur"
+       0200-READ-INPUT.
+           READ AGE-INPUT-FILE
+               AT END
+                   SET WS-EOF-IN TO TRUE
+           END-READ.
+
+       0300-PROCESS-RECORD.
+           ADD 1 TO WS-READ-COUNT.
+           MOVE CUST-AGE TO WS-AGE.
+           PERFORM 0500-VALIDATE-AGE.
+           IF WS-AGE-VALID
+               ADD 1 TO WS-ACCEPTED-COUNT
+               PERFORM 0600-CLASSIFY-AND-WRITE
+           ELSE
+               ADD 1 TO WS-REJECTED-COUNT
+               PERFORM 0700-WRITE-REJECT
+           END-IF.
+           PERFORM 0800-WRITE-AUDIT-LOG.
+           PERFORM 0200-READ-INPUT.
+
+      *    0-130 is the full range the 88-levels can classify.  Age 18
+      *    itself is the one value where the old EVALUATE WS-AGE
+      *    bracket (11 THRU 18 = "jeune") and the old IF WS-AGE >= 18
+      *    check (= "majeur") disagreed; rather than silently pick a
+      *    winner, that boundary value is rejected for review.
+       0500-VALIDATE-AGE.
+           SET WS-AGE-VALID TO TRUE.
+           MOVE SPACES TO REJ-REASON-CODE REJ-REASON-TEXT.
+           IF WS-AGE > 130
+               SET WS-AGE-INVALID TO TRUE
+               MOVE "RNG1" TO REJ-REASON-CODE
+               MOVE "Age exceeds maximum of 130" TO REJ-REASON-TEXT
            ELSE
-               DISPLAY "Vous etes mineur"
+               IF WS-AGE = 18
+                   SET WS-AGE-INVALID TO TRUE
+                   MOVE "BND1" TO REJ-REASON-CODE
+                   MOVE "Age 18 ambiguous between jeune/majeur"
+                       TO REJ-REASON-TEXT
+               END-IF
            END-IF.
 
+       0600-CLASSIFY-AND-WRITE.
+           MOVE AGE-IN-ID TO CLASS-OUT-ID.
+           MOVE WS-AGE    TO CLASS-OUT-AGE.
+
            EVALUATE WS-AGE
-            WHEN 0 THRU 10
-                DISPLAY "Vous etes tres jeune"
-            WHEN 11 THRU 18
-                DISPLAY "Vous etes jeune"
-            WHEN 19 THRU 25
-                DISPLAY "Vous etes un jeune adulte"
-            WHEN 26 THRU 50
-                DISPLAY "Vous etes un adulte"
-            WHEN 51 THRU 65
-                DISPLAY "Vous etes un adulte accompli"
-            WHEN 66 THRU 90
-                DISPLAY "Belle vie"
-            WHEN 91 THRU 100
-                DISPLAY "Combattant felicitation !"
-            WHEN OTHER
-                DISPLAY "Age impossible a evaluer"
+               WHEN 0 THRU 10
+                   MOVE "Vous etes tres jeune" TO CLASS-OUT-BRACKET
+               WHEN 11 THRU 18
+                   MOVE "Vous etes jeune" TO CLASS-OUT-BRACKET
+               WHEN 19 THRU 25
+                   MOVE "Vous etes un jeune adulte" TO CLASS-OUT-BRACKET
+               WHEN 26 THRU 50
+                   MOVE "Vous etes un adulte" TO CLASS-OUT-BRACKET
+               WHEN 51 THRU 65
+                   MOVE "Vous etes un adulte accompli"
+                       TO CLASS-OUT-BRACKET
+               WHEN 66 THRU 90
+                   MOVE "Belle vie" TO CLASS-OUT-BRACKET
+               WHEN 91 THRU 130
+                   MOVE "Combattant felicitation !" TO CLASS-OUT-BRACKET
+               WHEN OTHER
+                   MOVE "Age impossible a evaluer" TO CLASS-OUT-BRACKET
            END-EVALUATE.
 
            EVALUATE TRUE
-            WHEN BEBE
-                DISPLAY "Vous savez utiliser un ordinateur ????"
-            WHEN ENFANT
-                DISPLAY "Vous etes precosse non ??"
-            WHEN ADOLESCENT
-                DISPLAY "Vous etes un ado"
-            WHEN MAJEUR
-                DISPLAY "Vous etes toujours majeur"
-            WHEN OTHER
-                DISPLAY "Categorie impossible a evaluer"
-           STOP RUN.
+               WHEN BEBE
+                   MOVE "BEBE" TO CLASS-OUT-CATEGORY
+                   ADD 1 TO WS-CNT-BEBE
+               WHEN ENFANT
+                   MOVE "ENFANT" TO CLASS-OUT-CATEGORY
+                   ADD 1 TO WS-CNT-ENFANT
+               WHEN ADOLESCENT
+                   MOVE "ADOLESCENT" TO CLASS-OUT-CATEGORY
+                   ADD 1 TO WS-CNT-ADOLESCENT
+               WHEN MAJEUR
+                   MOVE "MAJEUR" TO CLASS-OUT-CATEGORY
+                   ADD 1 TO WS-CNT-MAJEUR
+               WHEN OTHER
+                   MOVE "INCONNU" TO CLASS-OUT-CATEGORY
+           END-EVALUATE.
+
+           IF WS-PROMO-ACTIVE AND WS-AGE >= WS-PROMO-AGE-THRESHOLD
+               MOVE "OUI" TO CLASS-OUT-PROMO-ELIGIBLE
+           ELSE
+               MOVE "NON" TO CLASS-OUT-PROMO-ELIGIBLE
+           END-IF.
+
+           WRITE CLASS-OUTPUT-RECORD.
+
+       0700-WRITE-REJECT.
+           MOVE AGE-IN-ID  TO REJ-ID.
+           MOVE WS-AGE     TO REJ-AGE.
+           WRITE AGE-REJECT-RECORD.
+
+       0800-WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           MOVE "Alternatives" TO AUDIT-PROGRAM-ID.
+           MOVE AGE-IN-ID      TO AUDIT-KEY-INPUT.
+           IF WS-AGE-VALID
+               MOVE "CLASSIFIED" TO AUDIT-OUTCOME
+           ELSE
+               STRING "REJECTED " REJ-REASON-CODE
+                   DELIMITED BY SIZE INTO AUDIT-OUTCOME
+           END-IF.
+           WRITE AUDIT-LOG-RECORD.
+
+       0400-PRINT-SEGMENT-REPORT.
+           MOVE "BEBE"       TO SEG-LABEL.
+           MOVE WS-CNT-BEBE  TO SEG-COUNT-ED.
+           WRITE SEG-LINE FROM WS-SEG-LINE.
+
+           MOVE "ENFANT"       TO SEG-LABEL.
+           MOVE WS-CNT-ENFANT  TO SEG-COUNT-ED.
+           WRITE SEG-LINE FROM WS-SEG-LINE.
+
+           MOVE "ADOLESCENT"      TO SEG-LABEL.
+           MOVE WS-CNT-ADOLESCENT TO SEG-COUNT-ED.
+           WRITE SEG-LINE FROM WS-SEG-LINE.
+
+           MOVE "MAJEUR"       TO SEG-LABEL.
+           MOVE WS-CNT-MAJEUR  TO SEG-COUNT-ED.
+           WRITE SEG-LINE FROM WS-SEG-LINE.
+
+           MOVE "RECORDS READ"     TO SEG-LABEL.
+           MOVE WS-READ-COUNT      TO SEG-COUNT-ED.
+           WRITE SEG-LINE FROM WS-SEG-LINE.
+
+           MOVE "RECORDS ACCEPTED" TO SEG-LABEL.
+           MOVE WS-ACCEPTED-COUNT  TO SEG-COUNT-ED.
+           WRITE SEG-LINE FROM WS-SEG-LINE.
+
+           MOVE "RECORDS REJECTED" TO SEG-LABEL.
+           MOVE WS-REJECTED-COUNT  TO SEG-COUNT-ED.
+           WRITE SEG-LINE FROM WS-SEG-LINE.
+
+       0900-CLOSE-FILES.
+           CLOSE AGE-INPUT-FILE
+                 CLASSIFICATION-OUTPUT-FILE
+                 AGE-REJECT-FILE
+                 SEGMENT-REPORT-FILE
+                 AUDIT-LOG-FILE.
