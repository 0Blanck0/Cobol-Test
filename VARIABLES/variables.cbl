@@ -2,10 +2,64 @@
        PROGRAM-ID. LesVariables.
        AUTHOR. Alexandre ELISABETH.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE
+               ASSIGN TO ACCTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+           COPY ACCTMAST.
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
-       01  SOLDE PIC S9(4).
+       01  WS-ACCT-STATUS PIC XX.
+           88  ACCT-OK            VALUE "00".
+           88  ACCT-NOT-FOUND     VALUE "23".
+           88  ACCT-FILE-MISSING  VALUE "35".
+
+       01  WS-AUDIT-STATUS PIC XX.
+           88  AUDIT-FILE-MISSING VALUE "35".
+
+       01  WS-DEFAULT-ACCT-NUMBER PIC 9(6) VALUE 1.
+
        01  SALAIRE PIC 9(4)V99.
+
+      *    WS-ZONE1/WS-ZONE2 compare the two usages this shop has
+      *    available for numeric WORKING-STORAGE.  Conclusion, applied
+      *    as the house standard: COMP-3 (packed-decimal) for amount
+      *    fields that live only in WORKING-STORAGE or in an INDEXED
+      *    file and are also moved into an edited PICTURE for display/
+      *    printing (it converts cheaply to/from display and is what
+      *    the BANQUE and SIGNFMT edited fields expect), and BINARY
+      *    (COMP) for pure counters and subscripts that are never
+      *    edited for print, since binary arithmetic is faster and
+      *    counters don't need the packed-to-display conversion.  See
+      *    WS-NEW-BALANCE in PostTransactions for the COMP-3 side and
+      *    WS-TXN-COUNT/WS-EMP-COUNT in PostTransactions/PayrollRegister
+      *    for the counter side of the standard in practice.
+      *    The standard does NOT reach a record's FD fields when that
+      *    record belongs to a LINE SEQUENTIAL (plain-text) file:
+      *    CUST-SOLDE/CUST-SALAIRE in the shared CUSTREC copybook stay
+      *    DISPLAY usage because CUSTREC is also embedded in AGE-INPUT-
+      *    RECORD, a LINE SEQUENTIAL record in Alternatives (req 016) -
+      *    packing them would corrupt that file's plain-text layout.
+      *    TRANS-AMOUNT (PostTransactions) and EMP-SALAIRE
+      *    (PayrollRegister) are FD fields of their own LINE SEQUENTIAL
+      *    files for the same reason and stay DISPLAY too.
        01  WS-ZONE1.
            05 WS-VAR1 PIC 9(9)    USAGE COMP-3.
            05 WS-VAR2 PIC 9(5)V99 COMP-3.
@@ -18,13 +72,23 @@
        01  BANQUE2 PIC ***9.
        01  BANQUE3 PIC 9999.99.
        01  BANQUE4 PIC ZZZ9.99.
+      *    TEST1/TEST2/TEST3 compare the signed-amount edited pictures
+      *    this shop has tried.  TEST3's style (++B+9.99) is the one
+      *    adopted as the house standard - it is now published as
+      *    RPT-SIGNED-AMOUNT in COPYBOOK/SIGNFMT.cpy so payroll,
+      *    statement and reconciliation reports all print negative
+      *    amounts the same way instead of each inventing a PICTURE.
        01  TEST1 PIC ZZBZ9.99.
        01  TEST2 PIC --B-9.99.
        01  TEST3 PIC ++B+9.99.
 
 
        PROCEDURE DIVISION.
-           MOVE +1698 TO SOLDE.
+           PERFORM 0100-OPEN-ACCOUNT-MASTER.
+           PERFORM 0105-OPEN-AUDIT-LOG.
+           PERFORM 0200-LOAD-ACCOUNT.
+           PERFORM 0210-WRITE-AUDIT-LOG.
+
            MOVE +1000.15 TO SALAIRE.
 
            MOVE 157 TO BANQUE1.
@@ -33,13 +97,52 @@
            MOVE ZERO TO BANQUE3.
            MOVE ZERO TO BANQUE4.
 
-           DISPLAY SOLDE.
+           DISPLAY CUST-SOLDE.
            DISPLAY SALAIRE.
 
            DISPLAY BANQUE1.
            DISPLAY BANQUE2.
-      
+
            DISPLAY BANQUE3.
            DISPLAY BANQUE4.
 
+           CLOSE ACCOUNT-MASTER-FILE
+                 AUDIT-LOG-FILE.
+
            STOP RUN.
+
+       0100-OPEN-ACCOUNT-MASTER.
+           OPEN I-O ACCOUNT-MASTER-FILE.
+           IF ACCT-FILE-MISSING
+               OPEN OUTPUT ACCOUNT-MASTER-FILE
+               CLOSE ACCOUNT-MASTER-FILE
+               OPEN I-O ACCOUNT-MASTER-FILE
+           END-IF.
+
+      *    AUDIT-LOG-FILE is shared across all four original programs
+      *    (req 017); each run appends to it rather than replacing it,
+      *    so OPEN EXTEND is used once the file exists, falling back
+      *    to OPEN OUTPUT the first time it does not.
+       0105-OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUDIT-FILE-MISSING
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+       0210-WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           MOVE "LesVariables" TO AUDIT-PROGRAM-ID.
+           MOVE ACCT-NUMBER    TO AUDIT-KEY-INPUT.
+           MOVE "ACCOUNT LOADED" TO AUDIT-OUTCOME.
+           WRITE AUDIT-LOG-RECORD.
+
+       0200-LOAD-ACCOUNT.
+           MOVE WS-DEFAULT-ACCT-NUMBER TO ACCT-NUMBER.
+           READ ACCOUNT-MASTER-FILE.
+           IF ACCT-NOT-FOUND
+               INITIALIZE ACCOUNT-MASTER-RECORD
+               MOVE WS-DEFAULT-ACCT-NUMBER TO ACCT-NUMBER
+               MOVE +1698 TO CUST-SOLDE
+               MOVE "A" TO ACCT-STATUS
+               WRITE ACCOUNT-MASTER-RECORD
+           END-IF.
