@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ClearingExtract.
+       AUTHOR. Alexandre ELISABETH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE
+               ASSIGN TO ACCTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT CLEARING-FILE
+               ASSIGN TO BANKCLR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+           COPY ACCTMAST.
+
+       FD  CLEARING-FILE.
+       01  CLEARING-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS PIC XX.
+           88  ACCT-OK            VALUE "00".
+           88  ACCT-EOF           VALUE "10".
+           88  ACCT-FILE-MISSING  VALUE "35".
+       01  WS-CLR-STATUS PIC XX.
+
+       01  WS-EOF-ACCT-SW PIC X VALUE "N".
+           88  WS-EOF-ACCT        VALUE "Y".
+
+      *    Fixed-width clearing-file layout for the external banking
+      *    feed: account number zero-suppressed the same way
+      *    StatementPrint prints it, balance edited with the house-
+      *    standard signed picture (COPYBOOK/SIGNFMT, req 004) instead
+      *    of the unsigned BANQUE4 style, since an overdrawn account
+      *    transmitted to the bank must not look like a positive
+      *    balance, rest of the 80-byte record held as space filler to
+      *    match the bank's fixed record length.
+       01  WS-CLEARING-RECORD.
+           05  CLR-ACCT-NUMBER-ED   PIC ZZZZZ9.
+           05  FILLER               PIC X(1)  VALUE SPACES.
+           05  CLR-NOM              PIC X(12).
+           05  FILLER               PIC X(1)  VALUE SPACES.
+           COPY SIGNFMT
+               REPLACING ==RPT-SIGNED-AMOUNT== BY ==CLR-BALANCE-ED==.
+           05  FILLER               PIC X(1)  VALUE SPACES.
+           05  CLR-STATUS           PIC X(1).
+           05  FILLER               PIC X(50) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           PERFORM 0100-OPEN-FILES.
+           PERFORM 0110-READ-ACCOUNT.
+           PERFORM 0200-WRITE-CLEARING-RECORD
+               UNTIL WS-EOF-ACCT.
+           PERFORM 0900-CLOSE-FILES.
+           STOP RUN.
+
+      *    ACCOUNT-MASTER-FILE is the mandatory batch driver file for
+      *    this extract - a missing file fails fast instead of opening
+      *    the clearing file and then sitting at EOF on the very first
+      *    read.
+       0100-OPEN-FILES.
+           OPEN INPUT ACCOUNT-MASTER-FILE.
+           IF ACCT-FILE-MISSING
+               DISPLAY "ClearingExtract: ACCTMAST.DAT not found - "
+                   "aborting"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT CLEARING-FILE.
+
+       0110-READ-ACCOUNT.
+           READ ACCOUNT-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-EOF-ACCT TO TRUE
+           END-READ.
+
+       0200-WRITE-CLEARING-RECORD.
+           MOVE ACCT-NUMBER TO CLR-ACCT-NUMBER-ED.
+           MOVE CUST-NOM    TO CLR-NOM.
+           MOVE CUST-SOLDE  TO CLR-BALANCE-ED.
+           MOVE ACCT-STATUS TO CLR-STATUS.
+           WRITE CLEARING-LINE FROM WS-CLEARING-RECORD.
+           PERFORM 0110-READ-ACCOUNT.
+
+       0900-CLOSE-FILES.
+           CLOSE ACCOUNT-MASTER-FILE
+                 CLEARING-FILE.
