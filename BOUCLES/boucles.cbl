@@ -2,41 +2,275 @@
        PROGRAM-ID. LesBoucles.
        AUTHOR. Alexandre ELISABETH.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOUCLES-TRANS-FILE
+               ASSIGN TO BOUCTRAN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT BOUCLES-RESTART-FILE
+               ASSIGN TO BOUCRST
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-RESTART-KEY
+               FILE STATUS IS WS-RESTART-STATUS.
+
+           SELECT BOUCLES-CONTROL-FILE
+               ASSIGN TO BOUCCTL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT BOUCLES-TOTALS-FILE
+               ASSIGN TO BOUCTOT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TOTALS-STATUS.
+
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  BOUCLES-TRANS-FILE.
+       01  BOUCLES-TRANS-RECORD        PIC X(80).
+
+       FD  BOUCLES-TOTALS-FILE.
+       01  TOTALS-LINE                 PIC X(80).
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+
+       FD  BOUCLES-CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-ITERATIONS          PIC 9(4).
+
+       FD  BOUCLES-RESTART-FILE.
+       01  RESTART-RECORD.
+           05  RESTART-LAST-CPT        PIC 9(9) BINARY.
+           05  RESTART-TIMESTAMP       PIC X(26).
+
        WORKING-STORAGE SECTION.
-       01 WS-CPT PIC 9 VALUE 0.
+       01  WS-TRANS-STATUS PIC XX.
+           88  TRANS-FILE-MISSING     VALUE "35".
+       01  WS-CTL-STATUS PIC XX.
+
+       01  WS-ITERATIONS PIC 9(4) VALUE 5.
+
+       01  WS-RESTART-KEY PIC 9(4) VALUE 1.
+       01  WS-RESTART-STATUS PIC XX.
+           88  RESTART-OK             VALUE "00".
+           88  RESTART-FILE-MISSING   VALUE "35".
+
+       01  WS-RESTART-FOUND-SW PIC X VALUE "N".
+           88  RESTART-FOUND          VALUE "Y".
+           88  RESTART-NOT-FOUND      VALUE "N".
+
+       01  WS-EOF-TRANS-SW PIC X VALUE "N".
+           88  WS-EOF-TRANS        VALUE "Y".
+
+       01  WS-TOTALS-STATUS PIC XX.
+
+       01  WS-AUDIT-STATUS PIC XX.
+           88  AUDIT-FILE-MISSING VALUE "35".
+
+      *    WS-CPT was PIC 9 - a single digit that would wrap after 9
+      *    records even though it counts every processed transaction
+      *    for checkpoint/restart (req 011) and the end-of-job report
+      *    (req 013).  Widened to a real production-volume counter
+      *    (BINARY, per the counter side of the COMP-3/BINARY standard
+      *    in LesVariables).  Two legacy demo loops used to live in
+      *    9999-FIN-PROG-DEB (`PERFORM WITH TEST AFTER UNTIL WS-CPT
+      *    < 10` and `PERFORM VARYING WS-CPT ... UNTIL WS-CPT > 4`)
+      *    that only ever terminated because WS-CPT wrapped at
+      *    single-digit width; against a real record count the first
+      *    loops forever and the second clobbers WS-CPT back to a
+      *    hardcoded 5 right before it is printed as "FINAL COUNTER".
+      *    Both were retired - WS-CPT now reaches the control-totals
+      *    report exactly as it stood at end of processing.
+       01  WS-CPT PIC 9(9) BINARY VALUE 0.
+
+       01  WS-RECORDS-READ      PIC 9(9) BINARY VALUE ZERO.
+       01  WS-RECORDS-PROCESSED PIC 9(9) BINARY VALUE ZERO.
+
+       01  WS-TOTALS-LINE.
+           05  FILLER            PIC X(4)  VALUE SPACES.
+           05  TOT-LABEL         PIC X(20).
+           05  FILLER            PIC X(4)  VALUE SPACES.
+           05  TOT-VALUE-ED      PIC ZZZZZZZZ9.
+           05  FILLER            PIC X(43) VALUE SPACES.
 
        PROCEDURE DIVISION.
-           PERFORM 5 TIMES
+           PERFORM 0040-READ-CONTROL.
+
+           PERFORM WS-ITERATIONS TIMES
                DISPLAY "Perform boucle"
            END-PERFORM
 
+           PERFORM 0050-OPEN-RESTART.
+           PERFORM 0060-CHECK-RESTART.
+           PERFORM 0065-OPEN-AUDIT-LOG.
+
+           OPEN INPUT BOUCLES-TRANS-FILE.
+           IF TRANS-FILE-MISSING
+               DISPLAY "LesBoucles: BOUCTRAN.DAT not found - "
+                   "aborting"
+               CLOSE BOUCLES-RESTART-FILE
+                     AUDIT-LOG-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM 0080-SKIP-CHECKPOINTED-RECORDS.
+           PERFORM 1000-READ-TRANS.
+
            PERFORM 1000-TT-PRINCIPAL-DEB
               THRU 1000-TT-PRINCIPAL-FIN
-             UNTIL WS-CPT > 3.
+             UNTIL WS-EOF-TRANS.
+
+           CLOSE BOUCLES-TRANS-FILE
+                 BOUCLES-RESTART-FILE
+                 AUDIT-LOG-FILE.
 
            PERFORM 9999-FIN-PROG-DEB
               THRU 9999-FIN-PROG-FIN.
 
+      *    The number of "Perform boucle" cycles used to be baked in
+      *    as a literal.  It is now read from a daily control record
+      *    so operations can change the cycle count without a
+      *    recompile; if no control record is supplied the historical
+      *    default of 5 applies.
+       0040-READ-CONTROL.
+           OPEN INPUT BOUCLES-CONTROL-FILE.
+           IF WS-CTL-STATUS = "00"
+               READ BOUCLES-CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CTL-ITERATIONS NOT = ZERO
+                           MOVE CTL-ITERATIONS TO WS-ITERATIONS
+                       END-IF
+               END-READ
+               CLOSE BOUCLES-CONTROL-FILE
+           END-IF.
+
+      *    A mid-run abend used to lose WS-CPT and force a full rerun.
+      *    BOUCLES-RESTART-FILE now holds the last checkpointed
+      *    counter so a rerun resumes past the records already
+      *    processed instead of starting over at record one.
+       0050-OPEN-RESTART.
+           OPEN I-O BOUCLES-RESTART-FILE.
+           IF RESTART-FILE-MISSING
+               OPEN OUTPUT BOUCLES-RESTART-FILE
+               CLOSE BOUCLES-RESTART-FILE
+               OPEN I-O BOUCLES-RESTART-FILE
+           END-IF.
+
+      *    The WRITE that seeds a fresh restart record must not sit
+      *    inside the INVALID KEY branch of this READ - it clobbers
+      *    the FILE STATUS the generated NOT INVALID KEY check
+      *    re-examines, so on a fresh file both branches were firing
+      *    off the same READ and every rerun reprocessed from scratch.
+      *    The READ now only sets a switch; the WRITE happens
+      *    afterward, outside the READ's own scope.
+       0060-CHECK-RESTART.
+           MOVE 1 TO WS-RESTART-KEY.
+           READ BOUCLES-RESTART-FILE
+               INVALID KEY
+                   SET RESTART-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET RESTART-FOUND TO TRUE
+           END-READ.
+           IF RESTART-NOT-FOUND
+               MOVE ZERO TO WS-CPT RESTART-LAST-CPT
+               MOVE FUNCTION CURRENT-DATE TO RESTART-TIMESTAMP
+               WRITE RESTART-RECORD
+           ELSE
+               MOVE RESTART-LAST-CPT TO WS-CPT
+           END-IF.
+
+      *    AUDIT-LOG-FILE is shared across all four original programs
+      *    (req 017); each run appends to it rather than replacing it,
+      *    so OPEN EXTEND is used once the file exists, falling back
+      *    to OPEN OUTPUT the first time it does not.
+       0065-OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUDIT-FILE-MISSING
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+       0070-WRITE-CHECKPOINT.
+           MOVE WS-CPT TO RESTART-LAST-CPT.
+           MOVE FUNCTION CURRENT-DATE TO RESTART-TIMESTAMP.
+           REWRITE RESTART-RECORD.
+
+       0080-SKIP-CHECKPOINTED-RECORDS.
+           PERFORM WS-CPT TIMES
+               PERFORM 1000-READ-TRANS
+           END-PERFORM.
+
+       1000-READ-TRANS.
+           READ BOUCLES-TRANS-FILE
+               AT END
+                   SET WS-EOF-TRANS TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
        1000-TT-PRINCIPAL-DEB.
 
-           DISPLAY "Hello".
+           DISPLAY "Hello " BOUCLES-TRANS-RECORD.
            ADD 1 TO WS-CPT.
+           ADD 1 TO WS-RECORDS-PROCESSED.
+           PERFORM 0070-WRITE-CHECKPOINT.
+           PERFORM 0075-WRITE-AUDIT-LOG.
+           PERFORM 1000-READ-TRANS.
 
        1000-TT-PRINCIPAL-FIN.
            EXIT.
 
-       9999-FIN-PROG-DEB.
-
-           PERFORM WITH TEST AFTER UNTIL WS-CPT < 10
-               DISPLAY "Work"
-           END-PERFORM.
-
-           PERFORM VARYING WS-CPT FROM 0 BY 1 UNTIL WS-CPT > 4
-               DISPLAY WS-CPT
-           END-PERFORM.
+      *    Kept outside the 1000-TT-PRINCIPAL-DEB..FIN physical range
+      *    on purpose: a PERFORM ... THRU executes every paragraph in
+      *    that range in source order, so a paragraph physically
+      *    sitting between DEB and FIN that is also PERFORMed by name
+      *    from inside DEB runs twice per iteration (once by the named
+      *    PERFORM, once again by falling through out of DEB into it).
+      *    That is what happened when this paragraph lived between the
+      *    two - double, cascading audit records per transaction.
+       0075-WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           MOVE "LesBoucles"          TO AUDIT-PROGRAM-ID.
+           MOVE BOUCLES-TRANS-RECORD  TO AUDIT-KEY-INPUT.
+           MOVE "RECORD PROCESSED"    TO AUDIT-OUTCOME.
+           WRITE AUDIT-LOG-RECORD.
 
+       9999-FIN-PROG-DEB.
            DISPLAY "End".
 
        9999-FIN-PROG-FIN.
+           PERFORM 0090-PRINT-CONTROL-TOTALS.
            STOP RUN.
+
+      *    End-of-job paper trail: records read, records actually
+      *    processed, and the final value left in WS-CPT, which is
+      *    the same checkpoint counter 0070-WRITE-CHECKPOINT persists
+      *    per record - nothing between the last checkpoint and here
+      *    changes it, so it matches RECORDS PROCESSED (plus any
+      *    records already skipped as checkpointed on a resumed run).
+       0090-PRINT-CONTROL-TOTALS.
+           OPEN OUTPUT BOUCLES-TOTALS-FILE.
+
+           MOVE "RECORDS READ"      TO TOT-LABEL.
+           MOVE WS-RECORDS-READ     TO TOT-VALUE-ED.
+           WRITE TOTALS-LINE FROM WS-TOTALS-LINE.
+
+           MOVE "RECORDS PROCESSED" TO TOT-LABEL.
+           MOVE WS-RECORDS-PROCESSED TO TOT-VALUE-ED.
+           WRITE TOTALS-LINE FROM WS-TOTALS-LINE.
+
+           MOVE "FINAL COUNTER"     TO TOT-LABEL.
+           MOVE WS-CPT              TO TOT-VALUE-ED.
+           WRITE TOTALS-LINE FROM WS-TOTALS-LINE.
+
+           CLOSE BOUCLES-TOTALS-FILE.
