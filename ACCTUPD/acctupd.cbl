@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PostTransactions.
+       AUTHOR. Alexandre ELISABETH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE
+               ASSIGN TO ACCTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRANSACTION-FILE
+               ASSIGN TO DAILYTXN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT POSTING-LOG-FILE
+               ASSIGN TO POSTLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+           COPY ACCTMAST.
+
+       FD  TRANSACTION-FILE.
+       01  TRANS-RECORD.
+           05  TRANS-ACCT-NUMBER   PIC 9(6).
+           05  TRANS-TYPE          PIC X(1).
+               88  TRANS-IS-DEBIT  VALUE "D".
+               88  TRANS-IS-CREDIT VALUE "C".
+           05  TRANS-AMOUNT        PIC 9(4).
+
+       FD  POSTING-LOG-FILE.
+       01  LOG-RECORD.
+           05  LOG-ACCT-NUMBER     PIC 9(6).
+           05  FILLER              PIC X(2) VALUE SPACES.
+           COPY SIGNFMT
+               REPLACING ==RPT-SIGNED-AMOUNT== BY ==LOG-OLD-BALANCE==.
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  LOG-TRANS-TYPE      PIC X(1).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           COPY SIGNFMT
+               REPLACING ==RPT-SIGNED-AMOUNT== BY ==LOG-AMOUNT==.
+           05  FILLER              PIC X(2) VALUE SPACES.
+           COPY SIGNFMT
+               REPLACING ==RPT-SIGNED-AMOUNT== BY ==LOG-NEW-BALANCE==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS PIC XX.
+           88  ACCT-OK            VALUE "00".
+           88  ACCT-NOT-FOUND     VALUE "23".
+           88  ACCT-FILE-MISSING  VALUE "35".
+       01  WS-TRANS-STATUS PIC XX.
+           88  TRANS-OK           VALUE "00".
+           88  TRANS-FILE-MISSING VALUE "35".
+       01  WS-LOG-STATUS PIC XX.
+
+       01  WS-EOF-TRANS-SW PIC X VALUE "N".
+           88  WS-EOF-TRANS       VALUE "Y".
+
+       01  WS-NEW-BALANCE PIC S9(4) COMP-3.
+       01  WS-TXN-COUNT   PIC 9(7) BINARY VALUE ZERO.
+       01  WS-REJECT-COUNT PIC 9(7) BINARY VALUE ZERO.
+
+       01  WS-POSTING-FAILED-SW PIC X VALUE "N".
+           88  TRANS-POSTING-FAILED   VALUE "Y".
+           88  TRANS-POSTING-OK       VALUE "N".
+
+       PROCEDURE DIVISION.
+           PERFORM 0100-OPEN-FILES.
+           PERFORM 0110-READ-TRANSACTION.
+           PERFORM 0200-POST-TRANSACTION
+               UNTIL WS-EOF-TRANS.
+           PERFORM 0900-CLOSE-FILES.
+           DISPLAY "PostTransactions: " WS-TXN-COUNT " posted, "
+               WS-REJECT-COUNT " rejected (account not found or "
+               "amount overflow)".
+           IF WS-REJECT-COUNT > 0
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+      *    DAILYTXN is the mandatory batch driver file - a missing
+      *    file fails fast instead of opening the log file and then
+      *    sitting at EOF on the very first read.
+       0100-OPEN-FILES.
+           OPEN I-O ACCOUNT-MASTER-FILE.
+           IF ACCT-FILE-MISSING
+               OPEN OUTPUT ACCOUNT-MASTER-FILE
+               CLOSE ACCOUNT-MASTER-FILE
+               OPEN I-O ACCOUNT-MASTER-FILE
+           END-IF.
+           OPEN INPUT TRANSACTION-FILE.
+           IF TRANS-FILE-MISSING
+               DISPLAY "PostTransactions: DAILYTXN.DAT not found - "
+                   "aborting"
+               CLOSE ACCOUNT-MASTER-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT POSTING-LOG-FILE.
+
+       0110-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   SET WS-EOF-TRANS TO TRUE
+           END-READ.
+
+       0200-POST-TRANSACTION.
+           MOVE TRANS-ACCT-NUMBER TO ACCT-NUMBER.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+               NOT INVALID KEY
+                   PERFORM 0210-APPLY-POSTING
+           END-READ.
+           PERFORM 0110-READ-TRANSACTION.
+
+      *    A posting that would overflow WS-NEW-BALANCE is counted the
+      *    same way an account-not-found transaction is (WS-REJECT-
+      *    COUNT) instead of truncating and rewriting a corrupted
+      *    balance - see WS-POSTING-FAILED-SW.
+       0210-APPLY-POSTING.
+           SET TRANS-POSTING-OK TO TRUE.
+           MOVE CUST-SOLDE TO LOG-OLD-BALANCE WS-NEW-BALANCE.
+           IF TRANS-IS-DEBIT
+               SUBTRACT TRANS-AMOUNT FROM WS-NEW-BALANCE
+                   ON SIZE ERROR
+                       ADD 1 TO WS-REJECT-COUNT
+                       SET TRANS-POSTING-FAILED TO TRUE
+               END-SUBTRACT
+           ELSE
+               IF TRANS-IS-CREDIT
+                   ADD TRANS-AMOUNT TO WS-NEW-BALANCE
+                       ON SIZE ERROR
+                           ADD 1 TO WS-REJECT-COUNT
+                           SET TRANS-POSTING-FAILED TO TRUE
+                   END-ADD
+               ELSE
+                   ADD 1 TO WS-REJECT-COUNT
+                   SET TRANS-POSTING-FAILED TO TRUE
+               END-IF
+           END-IF.
+           IF (TRANS-IS-DEBIT OR TRANS-IS-CREDIT)
+                   AND TRANS-POSTING-OK
+               MOVE WS-NEW-BALANCE TO CUST-SOLDE
+               REWRITE ACCOUNT-MASTER-RECORD
+               MOVE TRANS-ACCT-NUMBER TO LOG-ACCT-NUMBER
+               MOVE TRANS-TYPE        TO LOG-TRANS-TYPE
+               MOVE TRANS-AMOUNT      TO LOG-AMOUNT
+               MOVE WS-NEW-BALANCE    TO LOG-NEW-BALANCE
+               WRITE LOG-RECORD
+               ADD 1 TO WS-TXN-COUNT
+           END-IF.
+
+       0900-CLOSE-FILES.
+           CLOSE ACCOUNT-MASTER-FILE
+                 TRANSACTION-FILE
+                 POSTING-LOG-FILE.
