@@ -0,0 +1,12 @@
+      *****************************************************************
+      *    AUDITREC.cpy                                               *
+      *    Shared cross-program audit trail record.  Every program    *
+      *    writes one of these to AUDIT-LOG-FILE as it runs, so a     *
+      *    downstream problem can be traced back to the input and     *
+      *    outcome each step actually saw that day.                   *
+      *****************************************************************
+       01  AUDIT-LOG-RECORD.
+           05  AUDIT-TIMESTAMP     PIC X(26).
+           05  AUDIT-PROGRAM-ID    PIC X(12).
+           05  AUDIT-KEY-INPUT     PIC X(20).
+           05  AUDIT-OUTCOME       PIC X(30).
