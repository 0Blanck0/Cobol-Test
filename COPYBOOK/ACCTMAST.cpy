@@ -0,0 +1,16 @@
+      *****************************************************************
+      *    ACCTMAST.cpy                                               *
+      *    Customer Account Master record - keyed by account number.  *
+      *    This is the FD record for ACCOUNT-MASTER-FILE, the         *
+      *    indexed (VSAM/ISAM-style) file that replaced the           *
+      *    throwaway WORKING-STORAGE SOLDE in LesVariables.           *
+      *    Customer fields are the shared CUSTREC layout so a record  *
+      *    built here lines up with every other program that COPYs    *
+      *    CUSTREC.                                                   *
+      *****************************************************************
+       01  ACCOUNT-MASTER-RECORD.
+           05  ACCT-NUMBER         PIC 9(6).
+           COPY CUSTREC.
+           05  ACCT-STATUS         PIC X(1).
+               88  ACCT-ACTIVE     VALUE "A".
+               88  ACCT-CLOSED     VALUE "C".
