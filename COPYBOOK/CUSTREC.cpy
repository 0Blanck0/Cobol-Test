@@ -0,0 +1,11 @@
+      *****************************************************************
+      *    CUSTREC.cpy                                                *
+      *    Shared customer entity layout.                             *
+      *    COPY this fragment under a group item in WORKING-STORAGE   *
+      *    or an FD record wherever a customer's name/age/balance/    *
+      *    salary is needed, so every program agrees field-for-field. *
+      *****************************************************************
+           05  CUST-NOM            PIC X(12).
+           05  CUST-AGE            PIC 9(3).
+           05  CUST-SOLDE          PIC S9(4).
+           05  CUST-SALAIRE        PIC 9(4)V99.
