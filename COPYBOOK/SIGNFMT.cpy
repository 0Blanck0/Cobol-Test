@@ -0,0 +1,11 @@
+      *****************************************************************
+      *    SIGNFMT.cpy                                                *
+      *    House-standard signed/edited amount picture.               *
+      *    Adopted from the TEST1/TEST2/TEST3 comparison in           *
+      *    LesVariables (ZZBZ9.99 vs --B-9.99 vs ++B+9.99) so every    *
+      *    report that prints a signed amount uses the same edited    *
+      *    picture instead of inventing its own.                      *
+      *    COPY this fragment under a group item wherever a report    *
+      *    needs to print a signed balance or amount.                 *
+      *****************************************************************
+           05  RPT-SIGNED-AMOUNT   PIC ++B+9.99.
