@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StatementPrint.
+       AUTHOR. Alexandre ELISABETH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE
+               ASSIGN TO ACCTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT STATEMENT-FILE
+               ASSIGN TO STMTRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+           COPY ACCTMAST.
+
+       FD  STATEMENT-FILE.
+       01  STMT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS PIC XX.
+           88  ACCT-OK            VALUE "00".
+           88  ACCT-EOF           VALUE "10".
+           88  ACCT-FILE-MISSING  VALUE "35".
+       01  WS-RPT-STATUS PIC XX.
+
+       01  WS-EOF-ACCT-SW PIC X VALUE "N".
+           88  WS-EOF-ACCT        VALUE "Y".
+
+       01  WS-ABS-SOLDE PIC S9(4).
+
+      *    Statement detail line: account number uses the same
+      *    BANQUE1 (ZZZ9) edited style as LesVariables.  The balance
+      *    uses the house-standard signed picture (COPYBOOK/SIGNFMT,
+      *    req 004) instead of the unsigned BANQUE4 style, since a
+      *    statement has to show an overdrawn account as negative
+      *    instead of silently dropping the sign.  The check amount
+      *    specifically uses the BANQUE2 asterisk-protected style
+      *    (***9) so a printed check can't be altered by adding digits
+      *    in front of the amount.
+       01  WS-DETAIL-LINE.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  DTL-ACCT-NUMBER-ED   PIC ZZZZZ9.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  DTL-NOM              PIC X(12).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           COPY SIGNFMT
+               REPLACING ==RPT-SIGNED-AMOUNT== BY ==DTL-BALANCE-ED==.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  FILLER               PIC X(6)  VALUE "CHECK ".
+           05  DTL-CHECK-AMOUNT-ED  PIC ***9.
+           05  FILLER               PIC X(36) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           PERFORM 0100-OPEN-FILES.
+           PERFORM 0110-READ-ACCOUNT.
+           PERFORM 0200-PRINT-STATEMENT
+               UNTIL WS-EOF-ACCT.
+           PERFORM 0900-CLOSE-FILES.
+           STOP RUN.
+
+      *    ACCOUNT-MASTER-FILE is the mandatory batch driver file for
+      *    this report - a missing file fails fast instead of opening
+      *    the report file and then sitting at EOF on the very first
+      *    read.
+       0100-OPEN-FILES.
+           OPEN INPUT ACCOUNT-MASTER-FILE.
+           IF ACCT-FILE-MISSING
+               DISPLAY "StatementPrint: ACCTMAST.DAT not found - "
+                   "aborting"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT STATEMENT-FILE.
+
+       0110-READ-ACCOUNT.
+           READ ACCOUNT-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-EOF-ACCT TO TRUE
+           END-READ.
+
+       0200-PRINT-STATEMENT.
+           MOVE ACCT-NUMBER TO DTL-ACCT-NUMBER-ED.
+           MOVE CUST-NOM    TO DTL-NOM.
+           MOVE CUST-SOLDE  TO DTL-BALANCE-ED.
+           MOVE FUNCTION ABS(CUST-SOLDE) TO WS-ABS-SOLDE.
+           MOVE WS-ABS-SOLDE TO DTL-CHECK-AMOUNT-ED.
+           WRITE STMT-LINE FROM WS-DETAIL-LINE.
+           PERFORM 0110-READ-ACCOUNT.
+
+       0900-CLOSE-FILES.
+           CLOSE ACCOUNT-MASTER-FILE
+                 STATEMENT-FILE.
