@@ -2,15 +2,225 @@
        PROGRAM-ID. AcceptTest.
        AUTHOR. Alexandre ELISABETH.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE
+               ASSIGN TO ACCTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT SIGNON-REJECT-FILE
+               ASSIGN TO ACCTREJ
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
+
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+           COPY ACCTMAST.
+
+       FD  SIGNON-REJECT-FILE.
+       01  SIGNON-REJECT-RECORD.
+           05  REJ-ENTRY            PIC X(12).
+           05  REJ-REASON-CODE      PIC X(4).
+           05  REJ-REASON-TEXT      PIC X(45).
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
        01  WS-NOM PIC X(12).
+       01  WS-NOM-LEN PIC 9(2) COMP.
+
+       01  WS-PROMPT-ATTEMPTS PIC 9(2) VALUE ZERO.
+       01  WS-MAX-PROMPT-ATTEMPTS PIC 9(2) VALUE 3.
+
+       01  WS-REJ-STATUS PIC XX.
 
+       01  WS-AUDIT-STATUS PIC XX.
+           88  AUDIT-FILE-MISSING VALUE "35".
+
+       01  WS-INPUT-VALID-SW PIC X VALUE "N".
+           88  WS-INPUT-VALID      VALUE "Y".
+           88  WS-INPUT-INVALID    VALUE "N".
+
+       01  WS-ACCT-STATUS PIC XX.
+           88  ACCT-OK            VALUE "00".
+           88  ACCT-NOT-FOUND     VALUE "23".
+           88  ACCT-FILE-MISSING  VALUE "35".
+
+       01  WS-FOUND-SW PIC X VALUE "N".
+           88  WS-FOUND           VALUE "Y".
+           88  WS-NOT-FOUND       VALUE "N".
+
+       01  WS-SCAN-EOF-SW PIC X VALUE "N".
+           88  WS-SCAN-EOF        VALUE "Y".
+
+      *    The sign-on prompt accepts either an account number or a
+      *    customer name: a numeric entry is looked up directly by
+      *    RECORD KEY, a non-numeric entry is matched by CUST-NOM
+      *    with a sequential scan of the master file.
        PROCEDURE DIVISION.
-           DISPLAY "Your name ? ".
+           PERFORM 0100-OPEN-ACCOUNT-MASTER.
+           OPEN OUTPUT SIGNON-REJECT-FILE.
+           PERFORM 0105-OPEN-AUDIT-LOG.
 
-           ACCEPT WS-NOM.
+      *    Bounded to WS-MAX-PROMPT-ATTEMPTS so an unattended batch run
+      *    with no operator to answer the prompt (SYSIN exhausted or
+      *    not supplied) aborts cleanly instead of re-prompting a
+      *    closed input stream forever.
+           PERFORM WITH TEST AFTER
+                   UNTIL WS-INPUT-VALID
+                      OR WS-PROMPT-ATTEMPTS >= WS-MAX-PROMPT-ATTEMPTS
+               PERFORM 0120-PROMPT-AND-ACCEPT
+               ADD 1 TO WS-PROMPT-ATTEMPTS
+               PERFORM 0150-VALIDATE-INPUT
+               IF WS-INPUT-INVALID
+                   PERFORM 0160-WRITE-REJECT
+               END-IF
+           END-PERFORM.
+
+           IF WS-INPUT-INVALID
+               PERFORM 0180-ABORT-NO-VALID-INPUT
+           END-IF.
+
+           PERFORM 0200-LOOKUP-ACCOUNT.
 
            DISPLAY "Bonjour " WS-NOM " !".
+           IF WS-FOUND
+               DISPLAY "Account number : " ACCT-NUMBER
+               DISPLAY "Balance        : " CUST-SOLDE
+               DISPLAY "Status         : " ACCT-STATUS
+           ELSE
+               DISPLAY "No matching account found."
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           PERFORM 0170-WRITE-AUDIT-LOG.
+
+           CLOSE ACCOUNT-MASTER-FILE
+                 SIGNON-REJECT-FILE
+                 AUDIT-LOG-FILE.
+
+           STOP RUN.
 
+       0180-ABORT-NO-VALID-INPUT.
+           DISPLAY "AcceptTest: no valid sign-on entry after "
+               WS-MAX-PROMPT-ATTEMPTS " attempts - aborting".
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           MOVE "AcceptTest"          TO AUDIT-PROGRAM-ID.
+           MOVE WS-NOM                TO AUDIT-KEY-INPUT.
+           MOVE "NO VALID SIGN-ON"    TO AUDIT-OUTCOME.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE ACCOUNT-MASTER-FILE
+                 SIGNON-REJECT-FILE
+                 AUDIT-LOG-FILE.
+           MOVE 16 TO RETURN-CODE.
            STOP RUN.
+
+       0100-OPEN-ACCOUNT-MASTER.
+           OPEN I-O ACCOUNT-MASTER-FILE.
+           IF ACCT-FILE-MISSING
+               OPEN OUTPUT ACCOUNT-MASTER-FILE
+               CLOSE ACCOUNT-MASTER-FILE
+               OPEN I-O ACCOUNT-MASTER-FILE
+           END-IF.
+
+      *    AUDIT-LOG-FILE is shared across all four original programs
+      *    (req 017); each run appends to it rather than replacing it,
+      *    so OPEN EXTEND is used once the file exists, falling back
+      *    to OPEN OUTPUT the first time it does not.
+       0105-OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUDIT-FILE-MISSING
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+       0170-WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           MOVE "AcceptTest"          TO AUDIT-PROGRAM-ID.
+           MOVE WS-NOM                TO AUDIT-KEY-INPUT.
+           IF WS-FOUND
+               MOVE "ACCOUNT FOUND" TO AUDIT-OUTCOME
+           ELSE
+               MOVE "ACCOUNT NOT FOUND" TO AUDIT-OUTCOME
+           END-IF.
+           WRITE AUDIT-LOG-RECORD.
+
+       0120-PROMPT-AND-ACCEPT.
+           DISPLAY "Your name or account number ? ".
+           ACCEPT WS-NOM.
+
+      *    A blank entry, or one that is neither a usable account
+      *    number (all numeric) nor a usable name (all alphabetic),
+      *    is rejected and logged instead of being greeted as if it
+      *    were a valid sign-on.  WS-NOM is a fixed 12-byte field, so
+      *    it is first squeezed down to FUNCTION TRIM(WS-NOM) itself
+      *    (not just its length) - TRIM strips leading as well as
+      *    trailing spaces, so a leading-space entry needs the field
+      *    itself replaced, left-justified, before WS-NOM(1:WS-NOM-LEN)
+      *    means "the trimmed content" anywhere else in this program.
+       0150-VALIDATE-INPUT.
+           SET WS-INPUT-VALID TO TRUE.
+           MOVE SPACES TO REJ-REASON-CODE REJ-REASON-TEXT.
+           MOVE FUNCTION TRIM(WS-NOM) TO WS-NOM.
+           COMPUTE WS-NOM-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-NOM)).
+           IF WS-NOM-LEN = 0
+               SET WS-INPUT-INVALID TO TRUE
+               MOVE "BLK1" TO REJ-REASON-CODE
+               MOVE "Entry is blank" TO REJ-REASON-TEXT
+           ELSE
+               IF WS-NOM(1:WS-NOM-LEN) IS NOT NUMERIC
+                       AND WS-NOM(1:WS-NOM-LEN) IS NOT ALPHABETIC
+                   SET WS-INPUT-INVALID TO TRUE
+                   MOVE "FMT1" TO REJ-REASON-CODE
+                   MOVE "Entry is not a valid name or number"
+                       TO REJ-REASON-TEXT
+               END-IF
+           END-IF.
+
+       0160-WRITE-REJECT.
+           MOVE WS-NOM TO REJ-ENTRY.
+           WRITE SIGNON-REJECT-RECORD.
+
+       0200-LOOKUP-ACCOUNT.
+           MOVE "N" TO WS-FOUND-SW.
+           IF WS-NOM(1:WS-NOM-LEN) IS NUMERIC
+               MOVE FUNCTION NUMVAL(WS-NOM(1:WS-NOM-LEN))
+                   TO ACCT-NUMBER
+               READ ACCOUNT-MASTER-FILE
+                   INVALID KEY
+                       MOVE "N" TO WS-FOUND-SW
+                   NOT INVALID KEY
+                       SET WS-FOUND TO TRUE
+               END-READ
+           ELSE
+               PERFORM 0300-SCAN-BY-NAME
+           END-IF.
+
+       0300-SCAN-BY-NAME.
+           MOVE "N" TO WS-SCAN-EOF-SW.
+           MOVE LOW-VALUES TO ACCT-NUMBER.
+           START ACCOUNT-MASTER-FILE
+               KEY IS GREATER THAN OR EQUAL TO ACCT-NUMBER
+               INVALID KEY
+                   SET WS-SCAN-EOF TO TRUE
+           END-START.
+
+           PERFORM UNTIL WS-SCAN-EOF OR WS-FOUND
+               READ ACCOUNT-MASTER-FILE NEXT RECORD
+                   AT END
+                       SET WS-SCAN-EOF TO TRUE
+                   NOT AT END
+                       IF CUST-NOM = WS-NOM
+                           SET WS-FOUND TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
