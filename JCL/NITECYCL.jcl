@@ -0,0 +1,97 @@
+//BATCHRUN JOB (ACCTG),'NIGHTLY CYCLE',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID,REGION=0M
+//*
+//*  Nightly batch cycle (req 018): AcceptTest, then Alternatives,
+//*  then LesBoucles, then LesVariables, each step gated on the
+//*  condition code of the step before it.  A non-zero RC from any
+//*  step stops the chain so the steps behind it never run against
+//*  bad or missing output from a failed step (e.g. a rejected
+//*  customer sign-on in STEP010 must not let Alternatives or
+//*  LesBoucles run that night).
+//*
+//*  ACCTMAST (indexed) and BOUCRST (relative) are VSAM clusters -
+//*  DISP=SHR below only opens an *existing* dataset, it does not
+//*  allocate one, so the programs' own OPEN ... IF ...-FILE-MISSING
+//*  ... OPEN OUTPUT fallback (there to auto-create the file on a
+//*  fresh GnuCOBOL run outside this JCL) can never fire under this
+//*  job stream - allocation would already have failed before either
+//*  program got control.  STEP005 defines both clusters once, the
+//*  first time this job stream is installed; IDCAMS returns a
+//*  non-zero RC on a DEFINE against a cluster that already exists,
+//*  which is the expected outcome on every night after the first, so
+//*  nothing downstream is conditioned on STEP005's RC.
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(PROD.BATCH.ACCTMAST)   -
+         INDEXED                              -
+         RECORDSIZE(32 32)                    -
+         KEYS(6 0)                            -
+         TRACKS(10 5))
+  DEFINE CLUSTER (NAME(PROD.BATCH.BOUCRST)    -
+         NUMBERED                             -
+         RECORDSIZE(30 30)                    -
+         TRACKS(5 5))
+/*
+//*
+//STEP010  EXEC PGM=ACCTTEST
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//ACCTMAST DD DSN=PROD.BATCH.ACCTMAST,DISP=SHR
+//ACCTREJ  DD DSN=PROD.BATCH.ACCTREJ,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=61)
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,DISP=MOD
+//*  AcceptTest's ACCEPT reads from SYSIN - without this DD the
+//*  unattended job would read an empty stream, and even with
+//*  AcceptTest's own retry limit (req from the review round) it
+//*  would then abort STEP010 with RC=16 and stop the whole chain.
+//*  Drive it with the nightly operations account so the step
+//*  completes instead of just failing safe.
+//SYSIN    DD *
+000001
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//IF010    IF (STEP010.RC = 0) THEN
+//STEP020  EXEC PGM=ALTERNAT
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//AGEINPUT DD DSN=PROD.BATCH.AGEINPUT,DISP=SHR
+//AGECLASS DD DSN=PROD.BATCH.AGECLASS,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(10,10),RLSE),
+//            DCB=(RECFM=FB,LRECL=50)
+//AGEREJ   DD DSN=PROD.BATCH.AGEREJ,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=58)
+//AGESEG   DD DSN=PROD.BATCH.AGESEG,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(2,2),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//ALTCTL   DD DSN=PROD.BATCH.ALTCTL,DISP=SHR
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//IF020    IF (STEP020.RC = 0) THEN
+//STEP030  EXEC PGM=LESBOUCL
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//BOUCTRAN DD DSN=PROD.BATCH.BOUCTRAN,DISP=SHR
+//BOUCRST  DD DSN=PROD.BATCH.BOUCRST,DISP=SHR
+//BOUCCTL  DD DSN=PROD.BATCH.BOUCCTL,DISP=SHR
+//BOUCTOT  DD DSN=PROD.BATCH.BOUCTOT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(2,2),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//IF030    IF (STEP030.RC = 0) THEN
+//STEP040  EXEC PGM=LESVARIA
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//ACCTMAST DD DSN=PROD.BATCH.ACCTMAST,DISP=SHR
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//ENDIF030 ENDIF
+//ENDIF020 ENDIF
+//ENDIF010 ENDIF
